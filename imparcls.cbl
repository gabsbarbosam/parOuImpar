@@ -0,0 +1,56 @@
+000010******************************************************************
+000020* AUTHOR.      GABRIELA BARBOSA.
+000030* INSTALLATION. CPD - CENTRO DE PROCESSAMENTO DE DADOS.
+000040* DATE-WRITTEN. 09/08/2026.
+000050* DATE-COMPILED.
+000060* PURPOSE.     REUSABLE PAR/IMPAR CLASSIFICATION SUBPROGRAM.
+000070*              CALLED BY IMPAROUPAR (AND AVAILABLE TO ANY OTHER
+000080*              BATCH PROGRAM IN THE SHOP) SO THE FUNCTION MOD
+000090*              EVEN/ODD TEST ONLY LIVES IN ONE PLACE.
+000100* TECTONICS.   COBC
+000110*------------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130* DATE       INIT  DESCRIPTION
+000140* 09/08/2026 GB    ORIGINAL VERSION - FACTORED OUT OF
+000150*                  IMPAROUPAR'S 3000-CLASSIFY-NUMERO.
+000160* 09/08/2026 GB    WIDENED WS-NUMERO TO PIC S9(18) TO MATCH
+000170*                  IMPAROUPAR'S WIDER NUM-VALOR.
+000180* 09/08/2026 GB    ADDED WS-MODULO AS A LINKAGE PARAMETER SO THE
+000190*                  CALLER CAN CONFIGURE THE DIVISOR USED BY THE
+000200*                  CLASSIFICATION TEST INSTEAD OF IT BEING A
+000210*                  HARDCODED 2.  THIS IS A BREAKING CHANGE TO THE
+000220*                  CALL INTERFACE - A CALLER BUILT AGAINST THE
+000230*                  ORIGINAL TWO-PARAMETER CONTRACT (WS-NUMERO,
+000240*                  WS-RESULTADO) MUST BE RELINKED TO PASS
+000250*                  WS-MODULO AS THE SECOND PARAMETER; IT IS NOT
+000260*                  BACKWARD COMPATIBLE WITH THE ORIGINAL TWO-
+000261*                  PARAMETER CONTRACT.
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. IMPARCLS.
+000300 ENVIRONMENT DIVISION.
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330 LINKAGE SECTION.
+000340 01  WS-NUMERO               PIC S9(18).
+000350 01  WS-MODULO               PIC 9(04).
+000360 01  WS-RESULTADO            PIC X(10).
+000370******************************************************************
+000380*    PROCEDURE DIVISION                                          *
+000390******************************************************************
+000400 PROCEDURE DIVISION USING WS-NUMERO WS-MODULO WS-RESULTADO.
+000410 0000-MAINLINE.
+000420     PERFORM 1000-CLASSIFICAR THRU 1000-EXIT.
+000430     GOBACK.
+000440******************************************************************
+000450*    1000-CLASSIFICAR - PAR / IMPAR TEST                          *
+000460******************************************************************
+000470 1000-CLASSIFICAR.
+000480     IF FUNCTION MOD ( WS-NUMERO, WS-MODULO ) = 0
+000490         MOVE "PAR" TO WS-RESULTADO
+000500     ELSE
+000510         MOVE "IMPAR" TO WS-RESULTADO
+000520     END-IF.
+000530 1000-EXIT.
+000540     EXIT.
+000550 END PROGRAM IMPARCLS.
