@@ -0,0 +1,43 @@
+000100******************************************************************
+000200*    COPYBOOK:  NUMREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE NUMERO-FILE BATCH INPUT
+000400*               USED BY IMPAROUPAR.
+000500*------------------------------------------------------------------
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    09/08/2026 GB    INITIAL COPYBOOK - ONE NUMBER PER RECORD.
+000900*    09/08/2026 GB    CHANGED NUM-VALOR TO ALPHANUMERIC SO A
+001000*                     BLANK, ALPHABETIC OR SIGNED RECORD CAN BE
+001100*                     CAUGHT BY VALIDATE-NUMERO INSTEAD OF BEING
+001200*                     MOVED STRAIGHT INTO A NUMERIC FIELD.
+001250*    09/08/2026 GB    CHANGED NUM-VALOR BACK TO A SIGNED NUMERIC
+001260*                     PICTURE (SIGN LEADING SEPARATE) SO THE NEW
+001270*                     POSITIVE/NEGATIVE/ZERO CLASSIFICATION HAS A
+001280*                     SIGN TO WORK WITH.  THE NUMERIC CLASS TEST
+001290*                     IN VALIDATE-NUMERO STILL CATCHES BLANK AND
+001300*                     NON-NUMERIC RECORDS CORRECTLY FOR A SIGN
+001310*                     SEPARATE FIELD.
+001320*    09/08/2026 GB    ADDED NUM-TIPO-REG SO NUMERO-FILE CAN CARRY
+001330*                     A LEADING HEADER RECORD (EXPECTED COUNT) AND
+001340*                     A TRAILING TRAILER RECORD (ACTUAL COUNT) IN
+001350*                     ADDITION TO THE DETAIL RECORDS.  NUM-DADOS
+001360*                     IS REDEFINED ACCORDING TO THE RECORD TYPE.
+001370*    09/08/2026 GB    WIDENED NUM-VALOR FROM PIC S9(10) TO PIC
+001380*                     S9(18) TO COVER LARGER INVOICE/TICKET
+001390*                     NUMBERS.  NUM-DADOS WIDENED TO MATCH.
+001400******************************************************************
+001500 01  NUM-RECORD.
+001510     05  NUM-TIPO-REG        PIC X(01).
+001520         88  NUM-HEADER              VALUE "H".
+001530         88  NUM-DETALHE             VALUE "D".
+001540         88  NUM-TRAILER             VALUE "T".
+001550     05  NUM-DADOS           PIC X(19).
+001560     05  NUM-VALOR REDEFINES NUM-DADOS
+001570                             PIC S9(18)
+001580                             SIGN LEADING SEPARATE CHARACTER.
+001590     05  NUM-DADOS-HDR REDEFINES NUM-DADOS.
+001600         10  NUM-QTD-ESPERADA    PIC 9(09).
+001610         10  FILLER              PIC X(10).
+001620     05  NUM-DADOS-TRL REDEFINES NUM-DADOS.
+001630         10  NUM-QTD-ATUAL       PIC 9(09).
+001640         10  FILLER              PIC X(10).
