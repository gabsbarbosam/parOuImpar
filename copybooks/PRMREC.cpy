@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK:  PRMREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE PARAMETER FILE READ BY
+000400*               IMPAROUPAR AT STARTUP - CONTROLS THE LANGUAGE OF
+000500*               THE PARIMPAR-RPT WORDING AND THE MODULUS USED BY
+000600*               THE PAR/IMPAR CLASSIFICATION TEST.
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    09/08/2026 GB    INITIAL COPYBOOK.
+001100******************************************************************
+001200 01  PRM-RECORD.
+001300     05  PRM-IDIOMA          PIC X(02).
+001400         88  PRM-IDIOMA-PORTUGUES   VALUE "PT".
+001500         88  PRM-IDIOMA-INGLES      VALUE "EN".
+001600     05  FILLER              PIC X(01).
+001700     05  PRM-MODULO          PIC 9(04).
+001800     05  FILLER              PIC X(03).
