@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK:  RPTREC
+000300*    PURPOSE :  PRINT LINE LAYOUT FOR THE PARIMPAR-RPT SPOOL FILE
+000400*               WRITTEN BY IMPAROUPAR.
+000500*------------------------------------------------------------------
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    09/08/2026 GB    INITIAL COPYBOOK - GENERIC 80-BYTE LINE.
+000850*    09/08/2026 GB    WIDENED TO A STANDARD 132-BYTE PRINT LINE
+000860*                     SO A DETAIL LINE NO LONGER TRUNCATES NOW
+000870*                     THAT NUM-VALOR CARRIES 18 DIGITS.
+000900******************************************************************
+001000 01  RPT-RECORD.
+001100     05  RPT-LINE            PIC X(132).
