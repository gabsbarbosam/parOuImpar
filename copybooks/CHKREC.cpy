@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    COPYBOOK:  CHKREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE CHECKPOINT-FILE WRITTEN BY
+000400*               IMPAROUPAR EVERY WS-CHECKPOINT-INTERVALO RECORDS
+000500*               SO A RERUN AFTER AN ABEND CAN SKIP RECORDS THAT
+000600*               WERE ALREADY CLASSIFIED.
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    09/08/2026 GB    INITIAL COPYBOOK.
+001050*    09/08/2026 GB    ADDED CHK-QTD-ESPERADA (THE HEADER RECORD'S
+001060*                     EXPECTED COUNT FOR THE RUN THAT WROTE THIS
+001070*                     CHECKPOINT) SO A LEFTOVER CHECKPOINT FROM AN
+001080*                     UNRELATED PRIOR BATCH CAN BE TOLD APART FROM
+001090*                     A GENUINE RESTART OF THE CURRENT NUMFILE.
+001100******************************************************************
+001200 01  CHK-RECORD.
+001210     05  CHK-QTD-ESPERADA    PIC 9(09).
+001300     05  CHK-QTD-PROCESSADA  PIC 9(09).
