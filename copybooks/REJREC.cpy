@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK:  REJREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE REJECT FILE WRITTEN BY
+000400*               VALIDATE-NUMERO WHEN AN INPUT RECORD FAILS
+000500*               EDIT CHECKING.
+000600*------------------------------------------------------------------
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    09/08/2026 GB    INITIAL COPYBOOK.
+000950*    09/08/2026 GB    WIDENED REJ-VALOR TO 11 BYTES TO HOLD A
+000960*                     COPY OF THE SIGN LEADING SEPARATE INPUT
+000970*                     FIELD FROM NUMREC.
+000980*    09/08/2026 GB    WIDENED REJ-VALOR AGAIN TO 19 BYTES TO
+000990*                     MATCH NUMREC'S PIC S9(18) NUM-VALOR.
+001000******************************************************************
+001100 01  REJ-RECORD.
+001200     05  REJ-VALOR           PIC X(19).
+001300     05  FILLER              PIC X(01).
+001400     05  REJ-CODIGO          PIC X(02).
+001500         88  REJ-NAO-NUMERICO        VALUE "01".
+001600         88  REJ-EM-BRANCO           VALUE "02".
+001700         88  REJ-FORA-FAIXA          VALUE "03".
+001800     05  FILLER              PIC X(01).
+001900     05  REJ-DESCRICAO       PIC X(30).
