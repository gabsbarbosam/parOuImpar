@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK:  AUDREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE AUDIT-FILE APPENDED BY
+000400*               IMPAROUPAR FOR EVERY CLASSIFICATION DECISION -
+000500*               TIMESTAMP, INPUT VALUE, PAR/IMPAR RESULT AND THE
+000600*               JOB/RUN ID OF THE BATCH THAT PRODUCED IT.
+000700*------------------------------------------------------------------
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    09/08/2026 GB    INITIAL COPYBOOK.
+001050*    09/08/2026 GB    WIDENED AUD-NUMERO TO MATCH NUMREC'S PIC
+001060*                     S9(18) NUM-VALOR.
+001100******************************************************************
+001200 01  AUD-RECORD.
+001300     05  AUD-DATA            PIC 9(08).
+001400     05  FILLER              PIC X(01).
+001500     05  AUD-HORA            PIC 9(08).
+001600     05  FILLER              PIC X(01).
+001700     05  AUD-NUMERO          PIC -(18)9.
+001800     05  FILLER              PIC X(01).
+001900     05  AUD-RESULTADO       PIC X(10).
+002000     05  FILLER              PIC X(01).
+002100     05  AUD-JOB-ID          PIC X(08).
