@@ -1,24 +1,727 @@
-      ******************************************************************
-      * Author: GABRIELA BARBOSA
-      * Date: 01/10/2023
-      * Purpose: IMPAR OU PAR
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IMPAROUPAR.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMERO              PIC 9(10) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Digite um numero:"
-            ACCEPT WS-NUMERO
-
-            IF FUNCTION MOD ( WS-NUMERO, 2 ) = 0
-                THEN DISPLAY "ESSE NUMERO EH PAR"
-                ELSE
-                DISPLAY "ESSE NUMERO EH IMPAR"
-
-            STOP RUN.
-       END PROGRAM IMPAROUPAR.
+000010******************************************************************
+000020* AUTHOR.      GABRIELA BARBOSA.
+000030* INSTALLATION. CPD - CENTRO DE PROCESSAMENTO DE DADOS.
+000040* DATE-WRITTEN. 01/10/2023.
+000050* DATE-COMPILED.
+000060* PURPOSE.     CLASSIFY NUMBERS AS PAR (EVEN) OR IMPAR (ODD).
+000070* TECTONICS.   COBC
+000080*------------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100* DATE       INIT  DESCRIPTION
+000110* 01/10/2023 GB    ORIGINAL VERSION - SINGLE CONSOLE ACCEPT.
+000120* 09/08/2026 GB    CONVERTED TO BATCH FILE MODE.  NUMERO-FILE IS
+000130*                  NOW READ UNTIL END INSTEAD OF A SINGLE ACCEPT
+000140*                  SO A FULL LIST OF NUMBERS CAN BE CLASSIFIED IN
+000150*                  ONE JOB SUBMISSION.
+000160* 09/08/2026 GB    ADDED PARIMPAR-RPT SUMMARY REPORT - DETAIL LINE
+000170*                  PER NUMBER PLUS PAR/IMPAR COUNTS AND GRAND
+000180*                  TOTAL ON A FINAL SUMMARY LINE.
+000190* 09/08/2026 GB    ADDED VALIDATE-NUMERO EDIT CHECKING AND A
+000200*                  REJECT FILE SO BLANK, NON-NUMERIC OR OUT-OF-
+000210*                  RANGE RECORDS NO LONGER ABEND THE RUN.
+000220* 09/08/2026 GB    ADDED CHECKPOINT-FILE SUPPORT.  A CHECKPOINT
+000230*                  RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVALO
+000240*                  RECORDS; IF CHECKPOINT-FILE ALREADY EXISTS AT
+000250*                  STARTUP THE RUN IS TREATED AS A RESTART AND
+000260*                  ALREADY-PROCESSED RECORDS ARE SKIPPED.
+000270* 09/08/2026 GB    ADDED CLASSIFY-EXTENDED - WS-CLASSIFICACAO NOW
+000280*                  CARRIES POSITIVO/NEGATIVO/ZERO ALONGSIDE THE
+000290*                  PAR/IMPAR RESULT, PLUS A MULTIPLE-OF-10 FLAG
+000300*                  FOR BATCH-CONTROL NUMBERS.  NUM-VALOR IS NOW
+000310*                  SIGNED (SIGN LEADING SEPARATE) SO NEGATIVE
+000320*                  NUMBERS CLASSIFY INSTEAD OF BEING REJECTED;
+000330*                  THE OUT-OF-RANGE REJECT CHECK WAS RE-AIMED AT
+000340*                  WS-NUMERO-MAX/WS-NUMERO-MIN SO ZERO IS NO
+000350*                  LONGER TREATED AS OUT OF RANGE.
+000360* 09/08/2026 GB    3000-CLASSIFY-NUMERO NOW CALLS THE IMPARCLS
+000370*                  SUBPROGRAM FOR THE PAR/IMPAR TEST INSTEAD OF
+000380*                  TESTING FUNCTION MOD INLINE, SO THE RULE ONLY
+000390*                  LIVES IN ONE PLACE FOR OTHER BATCH PROGRAMS TO
+000400*                  REUSE.
+000410* 09/08/2026 GB    ADDED AUDIT-FILE - A LINE IS APPENDED FOR EVERY
+000420*                  CLASSIFICATION DECISION (TIMESTAMP, NUMBER,
+000430*                  RESULT, JOB ID) SO RECONCILIATION QUESTIONS
+000440*                  CAN BE ANSWERED WITHOUT RERUNNING THE JOB.
+000450* 09/08/2026 GB    NUMERO-FILE NOW CARRIES A LEADING HEADER RECORD
+000460*                  (EXPECTED RECORD COUNT) AND A TRAILING TRAILER
+000470*                  RECORD (ACTUAL RECORD COUNT).  7000-RECONCILE-
+000480*                  COUNTS COMPARES BOTH AGAINST WHAT WAS ACTUALLY
+000490*                  READ AND FLAGS A MISSING TRAILER OR A COUNT
+000500*                  MISMATCH INSTEAD OF LETTING A TRUNCATED FILE
+000510*                  FINISH SILENTLY.
+000520* 09/08/2026 GB    NUM-VALOR AND THE FIELDS THAT CARRY IT (WORK,
+000530*                  EDITED, REJECT, AUDIT) WIDENED FROM PIC S9(10)
+000540*                  TO PIC S9(18) TO COVER LARGER INVOICE/TICKET
+000550*                  NUMBERS.  RPT-LINE WIDENED TO A STANDARD 132-
+000560*                  BYTE PRINT LINE SO THE WIDER DETAIL LINE DOES
+000570*                  NOT TRUNCATE.
+000580* 09/08/2026 GB    ADDED PARM-FILE - AN OPTIONAL PARAMETER RECORD
+000590*                  READ AT STARTUP (1400-LER-PARAMETROS) THAT
+000600*                  SELECTS PORTUGUESE OR ENGLISH WORDING FOR
+000610*                  PARIMPAR-RPT (1450-CONFIGURAR-IDIOMA) AND
+000620*                  CONFIGURES THE MODULUS PASSED TO IMPARCLS
+000630*                  (DEFAULTS TO PORTUGUESE / MODULUS 2 WHEN
+000640*                  PARMFILE IS ABSENT).
+000650* 09/08/2026 GB    WS-NUMERO-MAX/WS-NUMERO-MIN RESTORED TO THE
+000660*                  ORIGINAL +/-999,999,999 BUSINESS CEILING - THE
+000670*                  PIC S9(18) WIDENING GAVE THE FIELD MORE STORAGE
+000680*                  HEADROOM BUT WAS NOT MEANT TO RETIRE THE
+000690*                  OUT-OF-RANGE REJECT CHECK IN 4000-VALIDATE-
+000700*                  NUMERO.
+000710* 09/08/2026 GB    CHECKPOINT-FILE NOW CARRIES THE HEADER'S
+000720*                  EXPECTED COUNT ALONGSIDE THE PROCESSED COUNT SO
+000730*                  A LEFTOVER CHECKPOINT FROM AN UNRELATED PRIOR
+000740*                  BATCH IS NOT MISTAKEN FOR A RESTART OF TODAY'S
+000750*                  NUMFILE (SEE 1320-VALIDAR-REINICIO).
+000760*                  8200-WRITE-CHECKPOINT NOW RECORDS THE
+000770*                  CUMULATIVE COUNT (RESTART COUNT PLUS THIS RUN'S
+000780*                  OWN COUNT) INSTEAD OF JUST THIS RUN'S COUNT, SO
+000790*                  A SECOND RESTART OF AN ALREADY-RESTARTED RUN
+000800*                  SKIPS THE RIGHT NUMBER OF RECORDS.
+000810* 09/08/2026 GB    RENUMBERED 5000-CLASSIFY-EXTENDED TO 3500-
+000820*                  CLASSIFY-EXTENDED SO ITS PARAGRAPH NUMBER
+000830*                  AGAIN MATCHES ITS PHYSICAL POSITION IN THE
+000840*                  PROCEDURE DIVISION.
+000850* 09/08/2026 GB    RESEQUENCED THE SEQUENCE-NUMBER AREA (COLUMNS
+000860*                  1-6) THROUGHOUT THE PROGRAM - SUCCESSIVE
+000870*                  INSERTIONS HAD LEFT DUPLICATE VALUES.
+000880******************************************************************
+000890 IDENTIFICATION DIVISION.
+000900 PROGRAM-ID. IMPAROUPAR.
+000910 ENVIRONMENT DIVISION.
+000920 INPUT-OUTPUT SECTION.
+000930 FILE-CONTROL.
+000940     SELECT NUMERO-FILE ASSIGN TO "NUMFILE"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS WS-FS-NUMERO.
+000970     SELECT PARIMPAR-RPT ASSIGN TO "RPTFILE"
+000980         ORGANIZATION IS LINE SEQUENTIAL
+000990         FILE STATUS IS WS-FS-RPT.
+001000     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS WS-FS-REJ.
+001030     SELECT CHECKPOINT-FILE ASSIGN TO "CHKFILE"
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-FS-CHK.
+001060     SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+001070         ORGANIZATION IS LINE SEQUENTIAL
+001080         FILE STATUS IS WS-FS-AUD.
+001090     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001110         FILE STATUS IS WS-FS-PRM.
+001120 DATA DIVISION.
+001130 FILE SECTION.
+001140 FD  NUMERO-FILE
+001150     RECORDING MODE IS F.
+001160     COPY NUMREC.
+001170 FD  PARIMPAR-RPT
+001180     RECORDING MODE IS F.
+001190     COPY RPTREC.
+001200 FD  REJECT-FILE
+001210     RECORDING MODE IS F.
+001220     COPY REJREC.
+001230 FD  CHECKPOINT-FILE
+001240     RECORDING MODE IS F.
+001250     COPY CHKREC.
+001260 FD  AUDIT-FILE
+001270     RECORDING MODE IS F.
+001280     COPY AUDREC.
+001290 FD  PARM-FILE
+001300     RECORDING MODE IS F.
+001310     COPY PRMREC.
+001320 WORKING-STORAGE SECTION.
+001330 77  WS-FS-NUMERO            PIC X(02) VALUE ZEROS.
+001340     88  WS-FS-NUMERO-OK             VALUE "00".
+001350     88  WS-FS-NUMERO-EOF            VALUE "10".
+001360 77  WS-FS-RPT               PIC X(02) VALUE ZEROS.
+001370     88  WS-FS-RPT-OK                VALUE "00".
+001380 77  WS-FS-REJ               PIC X(02) VALUE ZEROS.
+001390     88  WS-FS-REJ-OK                VALUE "00".
+001400 77  WS-FS-CHK               PIC X(02) VALUE ZEROS.
+001410     88  WS-FS-CHK-OK                VALUE "00".
+001420 77  WS-FS-AUD               PIC X(02) VALUE ZEROS.
+001430     88  WS-FS-AUD-OK                VALUE "00".
+001440 77  WS-FS-PRM               PIC X(02) VALUE ZEROS.
+001450     88  WS-FS-PRM-OK                VALUE "00".
+001460 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001470     88  WS-EOF                       VALUE "Y".
+001480 77  WS-CHK-EOF-SWITCH       PIC X(01) VALUE "N".
+001490     88  WS-CHK-EOF                   VALUE "Y".
+001500 77  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+001510     88  WS-RESTART                   VALUE "Y".
+001520 77  WS-TRAILER-SWITCH       PIC X(01) VALUE "N".
+001530     88  WS-TRAILER-ENCONTRADO        VALUE "Y".
+001540 77  WS-DIVERGENCIA-SWITCH   PIC X(01) VALUE "N".
+001550     88  WS-HA-DIVERGENCIA           VALUE "Y".
+001560 77  WS-NUMERO-VALIDO-SW     PIC X(01) VALUE "N".
+001570     88  WS-NUMERO-VALIDO            VALUE "Y".
+001580 77  WS-CHECKPOINT-INTERVALO PIC 9(05) COMP VALUE 100.
+001590 77  WS-RESTART-COUNT        PIC 9(09) COMP VALUE ZERO.
+001600 77  WS-CHK-ESPERADA         PIC 9(09) COMP VALUE ZERO.
+001610 77  WS-SKIP-CONTADOR        PIC 9(09) COMP VALUE ZERO.
+001620 77  WS-RESTART-COUNT-ED     PIC Z(8)9.
+001630 77  WS-NUMERO-MAX           PIC S9(18) VALUE 999999999.
+001640 77  WS-NUMERO-MIN           PIC S9(18) VALUE -999999999.
+001650 77  WS-CLASSIFICACAO        PIC X(10) VALUE SPACES.
+001660 77  WS-CONTROLE-SWITCH      PIC X(01) VALUE "N".
+001670     88  WS-EH-CONTROLE              VALUE "Y".
+001680 77  WS-CONTROLE-TXT         PIC X(03) VALUE SPACES.
+001690 77  WS-DATA-SISTEMA         PIC 9(08) VALUE ZERO.
+001700 77  WS-HORA-SISTEMA         PIC 9(08) VALUE ZERO.
+001710 77  WS-JOB-ID               PIC X(08) VALUE SPACES.
+001720 77  WS-CFG-IDIOMA           PIC X(02) VALUE "PT".
+001730     88  WS-IDIOMA-INGLES            VALUE "EN".
+001740 77  WS-CFG-MODULO           PIC 9(04) VALUE 2.
+001750 77  WS-RESULTADO-TXT        PIC X(10) VALUE SPACES.
+001760 77  WS-MSG-RESULTADO        PIC X(40) VALUE SPACES.
+001770 77  WS-LBL-NUMERO           PIC X(20) VALUE SPACES.
+001780 77  WS-LBL-RESULTADO        PIC X(20) VALUE SPACES.
+001790 77  WS-LBL-CLASSIF          PIC X(20) VALUE SPACES.
+001800 77  WS-LBL-CONTROLE         PIC X(20) VALUE SPACES.
+001810 77  WS-LBL-TOT-PAR          PIC X(20) VALUE SPACES.
+001820 77  WS-LBL-TOT-IMPAR        PIC X(20) VALUE SPACES.
+001830 77  WS-LBL-TOT-GERAL        PIC X(20) VALUE SPACES.
+001840 77  WS-LBL-TOT-REJ          PIC X(20) VALUE SPACES.
+001850 77  WS-LBL-HDR-ESPERA       PIC X(20) VALUE SPACES.
+001860 77  WS-LBL-TRL-INFORMA      PIC X(20) VALUE SPACES.
+001870 77  WS-LBL-REG-LIDOS        PIC X(20) VALUE SPACES.
+001880 77  WS-LBL-RECON-OK         PIC X(30) VALUE SPACES.
+001890 77  WS-LBL-RECON-DIV        PIC X(40) VALUE SPACES.
+001900 77  WS-QTD-PAR              PIC 9(09) COMP VALUE ZERO.
+001910 77  WS-QTD-IMPAR            PIC 9(09) COMP VALUE ZERO.
+001920 77  WS-QTD-TOTAL            PIC 9(09) COMP VALUE ZERO.
+001930 77  WS-QTD-REJEITADOS       PIC 9(09) COMP VALUE ZERO.
+001940 77  WS-QTD-ESPERADA         PIC 9(09) COMP VALUE ZERO.
+001950 77  WS-QTD-ATUAL-TRAILER    PIC 9(09) COMP VALUE ZERO.
+001960 77  WS-QTD-DETALHES-TOTAL   PIC 9(09) COMP VALUE ZERO.
+001970 77  WS-QTD-ESPERADA-ED      PIC Z(8)9.
+001980 77  WS-QTD-ATUAL-TRAILER-ED PIC Z(8)9.
+001990 77  WS-QTD-DETALHES-TOTAL-ED PIC Z(8)9.
+002000 77  WS-RESULTADO            PIC X(10) VALUE SPACES.
+002010 77  WS-NUMERO-WORK          PIC S9(18) VALUE ZERO.
+002020 77  WS-NUMERO-ED            PIC -(18)9.
+002030 77  WS-QTD-PAR-ED           PIC Z(8)9.
+002040 77  WS-QTD-IMPAR-ED         PIC Z(8)9.
+002050 77  WS-QTD-TOTAL-ED         PIC Z(8)9.
+002060 77  WS-QTD-REJEITADOS-ED    PIC Z(8)9.
+002070******************************************************************
+002080*    PROCEDURE DIVISION                                          *
+002090******************************************************************
+002100 PROCEDURE DIVISION.
+002110 0000-MAINLINE.
+002120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002130     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002140         UNTIL WS-EOF OR WS-TRAILER-ENCONTRADO.
+002150     PERFORM 7000-RECONCILE-COUNTS THRU 7000-EXIT.
+002160     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+002165     IF WS-HA-DIVERGENCIA
+002167         GO TO 9999-ABEND
+002169     END-IF.
+002170     STOP RUN.
+002180******************************************************************
+002190*    1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ          *
+002200******************************************************************
+002210 1000-INITIALIZE.
+002220     OPEN INPUT NUMERO-FILE.
+002230     IF NOT WS-FS-NUMERO-OK
+002240         DISPLAY "IMPAROUPAR - ERRO AO ABRIR NUMFILE - STATUS "
+002250             WS-FS-NUMERO
+002260         GO TO 9999-ABEND
+002270     END-IF.
+002280     OPEN OUTPUT PARIMPAR-RPT.
+002290     IF NOT WS-FS-RPT-OK
+002300         DISPLAY "IMPAROUPAR - ERRO AO ABRIR RPTFILE - STATUS "
+002310             WS-FS-RPT
+002320         GO TO 9999-ABEND
+002330     END-IF.
+002340     OPEN OUTPUT REJECT-FILE.
+002350     IF NOT WS-FS-REJ-OK
+002360         DISPLAY "IMPAROUPAR - ERRO AO ABRIR REJFILE - STATUS "
+002370             WS-FS-REJ
+002380         GO TO 9999-ABEND
+002390     END-IF.
+002400     OPEN INPUT AUDIT-FILE.
+002410     IF WS-FS-AUD-OK
+002420         CLOSE AUDIT-FILE
+002430         OPEN EXTEND AUDIT-FILE
+002440     ELSE
+002450         OPEN OUTPUT AUDIT-FILE
+002460     END-IF.
+002470     IF NOT WS-FS-AUD-OK
+002480         DISPLAY "IMPAROUPAR - ERRO AO ABRIR AUDFILE - STATUS "
+002490             WS-FS-AUD
+002500         GO TO 9999-ABEND
+002510     END-IF.
+002520     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+002530     ACCEPT WS-HORA-SISTEMA FROM TIME.
+002540     ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID".
+002550     IF WS-JOB-ID = SPACES
+002560         MOVE "IMPARBAT" TO WS-JOB-ID
+002570     END-IF.
+002580     PERFORM 1400-LER-PARAMETROS THRU 1400-EXIT.
+002590     PERFORM 1450-CONFIGURAR-IDIOMA THRU 1450-EXIT.
+002600     PERFORM 1100-CHECKPOINT-SETUP THRU 1100-EXIT.
+002610     PERFORM 1300-READ-HEADER THRU 1300-EXIT.
+002620     PERFORM 1320-VALIDAR-REINICIO THRU 1320-EXIT.
+002630     IF WS-RESTART
+002640         PERFORM 1200-SKIP-UM-REGISTRO THRU 1200-EXIT
+002650             VARYING WS-SKIP-CONTADOR FROM 1 BY 1
+002660             UNTIL WS-SKIP-CONTADOR > WS-RESTART-COUNT
+002670                OR WS-EOF
+002680         MOVE WS-RESTART-COUNT TO WS-RESTART-COUNT-ED
+002690         DISPLAY "IMPAROUPAR - REINICIO - "
+002700             WS-RESTART-COUNT-ED
+002710             " REGISTROS JA PROCESSADOS SERAO PULADOS"
+002720     END-IF.
+002730     PERFORM 2100-READ-NUMERO THRU 2100-EXIT.
+002740 1000-EXIT.
+002750     EXIT.
+002760******************************************************************
+002770*    1100-CHECKPOINT-SETUP - DETECT A RESTART AND POSITION THE    *
+002780*                            CHECKPOINT FILE FOR THIS RUN         *
+002790******************************************************************
+002800 1100-CHECKPOINT-SETUP.
+002810     OPEN INPUT CHECKPOINT-FILE.
+002820     IF WS-FS-CHK-OK
+002830         MOVE "Y" TO WS-RESTART-SWITCH
+002840         PERFORM 1110-LER-ULTIMO-CHECKPOINT THRU 1110-EXIT
+002850             UNTIL WS-CHK-EOF
+002860         CLOSE CHECKPOINT-FILE
+002870         OPEN EXTEND CHECKPOINT-FILE
+002880     ELSE
+002890         OPEN OUTPUT CHECKPOINT-FILE
+002900     END-IF.
+002910 1100-EXIT.
+002920     EXIT.
+002930******************************************************************
+002940*    1110-LER-ULTIMO-CHECKPOINT - FIND THE LAST CHECKPOINT RECORD *
+002950******************************************************************
+002960 1110-LER-ULTIMO-CHECKPOINT.
+002970     READ CHECKPOINT-FILE
+002980         AT END
+002990             MOVE "Y" TO WS-CHK-EOF-SWITCH
+003000         NOT AT END
+003010             MOVE CHK-QTD-PROCESSADA TO WS-RESTART-COUNT
+003020             MOVE CHK-QTD-ESPERADA TO WS-CHK-ESPERADA
+003030     END-READ.
+003040 1110-EXIT.
+003050     EXIT.
+003060******************************************************************
+003070*    1200-SKIP-UM-REGISTRO - DISCARD ONE ALREADY-PROCESSED RECORD *
+003080******************************************************************
+003090 1200-SKIP-UM-REGISTRO.
+003100     PERFORM 2100-READ-NUMERO THRU 2100-EXIT.
+003110 1200-EXIT.
+003120     EXIT.
+003130******************************************************************
+003140*    1300-READ-HEADER - READ AND VALIDATE THE LEADING HEADER      *
+003150*                       RECORD THAT CARRIES THE EXPECTED COUNT    *
+003160******************************************************************
+003170 1300-READ-HEADER.
+003180     READ NUMERO-FILE
+003190         AT END
+003200             MOVE "Y" TO WS-EOF-SWITCH
+003210     END-READ.
+003220     IF NOT WS-EOF
+003230         IF NUM-HEADER
+003240             MOVE NUM-QTD-ESPERADA TO WS-QTD-ESPERADA
+003250         ELSE
+003260             DISPLAY "IMPAROUPAR - REGISTRO HEADER AUSENTE OU "
+003270                 "INVALIDO NO INICIO DE NUMFILE"
+003280             GO TO 9999-ABEND
+003290         END-IF
+003300     END-IF.
+003310 1300-EXIT.
+003320     EXIT.
+003330*****************************************************************
+003340*    1320-VALIDAR-REINICIO - A CHECKPOINT FILE IS ONLY A VALID   *
+003350*                            RESTART OF *THIS* NUMFILE IF IT     *
+003360*                            WAS WRITTEN FOR THE SAME HEADER     *
+003370*                            COUNT - OTHERWISE IT IS A LEFTOVER  *
+003380*                            FROM AN UNRELATED PRIOR BATCH       *
+003390*****************************************************************
+003400 1320-VALIDAR-REINICIO.
+003410     IF WS-RESTART
+003420         IF WS-CHK-ESPERADA NOT = WS-QTD-ESPERADA
+003430             DISPLAY "IMPAROUPAR - CHECKPOINT ENCONTRADO NAO "
+003440                 "CORRESPONDE AO LOTE ATUAL - TRATANDO COMO "
+003450                 "EXECUCAO NOVA"
+003460             MOVE "N" TO WS-RESTART-SWITCH
+003470             MOVE ZERO TO WS-RESTART-COUNT
+003480             CLOSE CHECKPOINT-FILE
+003490             OPEN OUTPUT CHECKPOINT-FILE
+003500         END-IF
+003510     END-IF.
+003520 1320-EXIT.
+003530     EXIT.
+003540******************************************************************
+003550*    1400-LER-PARAMETROS - READ THE OPTIONAL PARAMETER FILE THAT  *
+003560*                          CONTROLS REPORT LANGUAGE AND THE       *
+003570*                          CLASSIFICATION MODULUS.  WHEN PARMFILE *
+003580*                          DOES NOT EXIST THE SHOP DEFAULTS       *
+003590*                          (PORTUGUESE, MODULUS 2) APPLY.         *
+003600******************************************************************
+003610 1400-LER-PARAMETROS.
+003620     OPEN INPUT PARM-FILE.
+003630     IF WS-FS-PRM-OK
+003640         READ PARM-FILE
+003650             AT END
+003660                 CONTINUE
+003670             NOT AT END
+003680                 MOVE PRM-IDIOMA TO WS-CFG-IDIOMA
+003690                 MOVE PRM-MODULO TO WS-CFG-MODULO
+003700         END-READ
+003710         CLOSE PARM-FILE
+003720     END-IF.
+003730     IF WS-CFG-MODULO = ZERO
+003740         MOVE 2 TO WS-CFG-MODULO
+003750     END-IF.
+003760 1400-EXIT.
+003770     EXIT.
+003780******************************************************************
+003790*    1450-CONFIGURAR-IDIOMA - SET THE REPORT WORDING FOR THIS RUN *
+003800*                             FROM THE CONFIGURED LANGUAGE        *
+003810******************************************************************
+003820 1450-CONFIGURAR-IDIOMA.
+003830     IF WS-IDIOMA-INGLES
+003840         MOVE "NUMBER: "            TO WS-LBL-NUMERO
+003850         MOVE "   RESULT: "         TO WS-LBL-RESULTADO
+003860         MOVE "   CLASSIFICATION: " TO WS-LBL-CLASSIF
+003870         MOVE "   CONTROL: "        TO WS-LBL-CONTROLE
+003880         MOVE "TOTAL EVEN: "        TO WS-LBL-TOT-PAR
+003890         MOVE "   TOTAL ODD: "      TO WS-LBL-TOT-IMPAR
+003900         MOVE "   GRAND TOTAL: "    TO WS-LBL-TOT-GERAL
+003910         MOVE "   REJECTED: "       TO WS-LBL-TOT-REJ
+003920         MOVE "HEADER EXPECTED: "   TO WS-LBL-HDR-ESPERA
+003930         MOVE "   TRAILER REPORTS: " TO WS-LBL-TRL-INFORMA
+003940         MOVE "   RECORDS READ: "   TO WS-LBL-REG-LIDOS
+003950         MOVE "RECONCILIATION: OK"  TO WS-LBL-RECON-OK
+003960         MOVE "RECONCILIATION: CONTROL MISMATCH"
+003970             TO WS-LBL-RECON-DIV
+003980     ELSE
+003990         MOVE "NUMERO: "             TO WS-LBL-NUMERO
+004000         MOVE "   RESULTADO: "       TO WS-LBL-RESULTADO
+004010         MOVE "   CLASSIFICACAO: "   TO WS-LBL-CLASSIF
+004020         MOVE "   CONTROLE: "        TO WS-LBL-CONTROLE
+004030         MOVE "TOTAL PAR: "          TO WS-LBL-TOT-PAR
+004040         MOVE "   TOTAL IMPAR: "     TO WS-LBL-TOT-IMPAR
+004050         MOVE "   TOTAL GERAL: "     TO WS-LBL-TOT-GERAL
+004060         MOVE "   REJEITADOS: "      TO WS-LBL-TOT-REJ
+004070         MOVE "HEADER ESPERAVA: "    TO WS-LBL-HDR-ESPERA
+004080         MOVE "   TRAILER INFORMA: " TO WS-LBL-TRL-INFORMA
+004090         MOVE "   REGISTROS LIDOS: " TO WS-LBL-REG-LIDOS
+004100         MOVE "RECONCILIACAO: OK"    TO WS-LBL-RECON-OK
+004110         MOVE "RECONCILIACAO: DIVERGENCIA DE CONTROLE"
+004120             TO WS-LBL-RECON-DIV
+004130     END-IF.
+004140 1450-EXIT.
+004150     EXIT.
+004160******************************************************************
+004170*    2000-PROCESS-RECORD - CLASSIFY THE CURRENT RECORD AND READ   *
+004180*                          THE NEXT ONE, OR CAPTURE THE TRAILER   *
+004190******************************************************************
+004200 2000-PROCESS-RECORD.
+004210     IF NUM-TRAILER
+004220         MOVE NUM-QTD-ATUAL TO WS-QTD-ATUAL-TRAILER
+004230         MOVE "Y" TO WS-TRAILER-SWITCH
+004240     ELSE
+004250         PERFORM 4000-VALIDATE-NUMERO THRU 4000-EXIT
+004260         IF WS-NUMERO-VALIDO
+004270             PERFORM 3000-CLASSIFY-NUMERO THRU 3000-EXIT
+004280         ELSE
+004290             PERFORM 4100-WRITE-REJEITO THRU 4100-EXIT
+004300         END-IF
+004310         IF FUNCTION MOD ( WS-QTD-TOTAL, WS-CHECKPOINT-INTERVALO )
+004320             = 0
+004330             PERFORM 8200-WRITE-CHECKPOINT THRU 8200-EXIT
+004340         END-IF
+004350         PERFORM 2100-READ-NUMERO THRU 2100-EXIT
+004360     END-IF.
+004370 2000-EXIT.
+004380     EXIT.
+004390******************************************************************
+004400*    2100-READ-NUMERO - READ-UNTIL-END PARAGRAPH FOR NUMERO-FILE  *
+004410******************************************************************
+004420 2100-READ-NUMERO.
+004430     READ NUMERO-FILE
+004440         AT END
+004450             MOVE "Y" TO WS-EOF-SWITCH
+004460     END-READ.
+004470 2100-EXIT.
+004480     EXIT.
+004490******************************************************************
+004500*    3000-CLASSIFY-NUMERO - PAR / IMPAR TEST PLUS REPORT LINE     *
+004510******************************************************************
+004520 3000-CLASSIFY-NUMERO.
+004530     ADD 1 TO WS-QTD-TOTAL.
+004540     CALL "IMPARCLS" USING WS-NUMERO-WORK WS-CFG-MODULO
+004550         WS-RESULTADO.
+004560     PERFORM 3050-TRADUZIR-RESULTADO THRU 3050-EXIT.
+004570     IF WS-RESULTADO = "PAR"
+004580         ADD 1 TO WS-QTD-PAR
+004590         DISPLAY WS-MSG-RESULTADO
+004600     ELSE
+004610         ADD 1 TO WS-QTD-IMPAR
+004620         DISPLAY WS-MSG-RESULTADO
+004630     END-IF.
+004640     PERFORM 3500-CLASSIFY-EXTENDED THRU 3500-EXIT.
+004650     PERFORM 3100-WRITE-DETALHE THRU 3100-EXIT.
+004660     PERFORM 3200-WRITE-AUDITORIA THRU 3200-EXIT.
+004670 3000-EXIT.
+004680     EXIT.
+004690******************************************************************
+004700*    3050-TRADUZIR-RESULTADO - SET THE LOCALIZED RESULT TEXT AND  *
+004710*                              MESSAGE FOR THE CONFIGURED LANGUAGE*
+004720******************************************************************
+004730 3050-TRADUZIR-RESULTADO.
+004740     IF WS-RESULTADO = "PAR"
+004750         IF WS-IDIOMA-INGLES
+004760             MOVE "EVEN" TO WS-RESULTADO-TXT
+004770             MOVE "THIS NUMBER IS EVEN" TO WS-MSG-RESULTADO
+004780         ELSE
+004790             MOVE "PAR" TO WS-RESULTADO-TXT
+004800             MOVE "ESSE NUMERO EH PAR" TO WS-MSG-RESULTADO
+004810         END-IF
+004820     ELSE
+004830         IF WS-IDIOMA-INGLES
+004840             MOVE "ODD" TO WS-RESULTADO-TXT
+004850             MOVE "THIS NUMBER IS ODD" TO WS-MSG-RESULTADO
+004860         ELSE
+004870             MOVE "IMPAR" TO WS-RESULTADO-TXT
+004880             MOVE "ESSE NUMERO EH IMPAR" TO WS-MSG-RESULTADO
+004890         END-IF
+004900     END-IF.
+004910 3050-EXIT.
+004920     EXIT.
+004930******************************************************************
+004940*    3100-WRITE-DETALHE - WRITE ONE DETAIL LINE TO PARIMPAR-RPT   *
+004950******************************************************************
+004960 3100-WRITE-DETALHE.
+004970     MOVE WS-NUMERO-WORK TO WS-NUMERO-ED.
+004980     MOVE SPACES TO RPT-RECORD.
+004990     STRING WS-LBL-NUMERO DELIMITED BY SIZE
+005000         WS-NUMERO-ED DELIMITED BY SIZE
+005010         WS-LBL-RESULTADO DELIMITED BY SIZE
+005020         WS-RESULTADO-TXT DELIMITED BY SIZE
+005030         WS-LBL-CLASSIF DELIMITED BY SIZE
+005040         WS-CLASSIFICACAO DELIMITED BY SIZE
+005050         WS-LBL-CONTROLE DELIMITED BY SIZE
+005060         WS-CONTROLE-TXT DELIMITED BY SIZE
+005070         INTO RPT-LINE.
+005080     WRITE RPT-RECORD.
+005090 3100-EXIT.
+005100     EXIT.
+005110******************************************************************
+005120*    3200-WRITE-AUDITORIA - APPEND ONE LINE TO THE AUDIT TRAIL     *
+005130******************************************************************
+005140 3200-WRITE-AUDITORIA.
+005150     MOVE SPACES TO AUD-RECORD.
+005160     MOVE WS-DATA-SISTEMA TO AUD-DATA.
+005170     MOVE WS-HORA-SISTEMA TO AUD-HORA.
+005180     MOVE WS-NUMERO-WORK  TO AUD-NUMERO.
+005190     MOVE WS-RESULTADO    TO AUD-RESULTADO.
+005200     MOVE WS-JOB-ID       TO AUD-JOB-ID.
+005210     WRITE AUD-RECORD.
+005220 3200-EXIT.
+005230     EXIT.
+005240******************************************************************
+005250*    3500-CLASSIFY-EXTENDED - SIGN CATEGORY PLUS MULTIPLE-OF-10   *
+005260*                             BATCH-CONTROL FLAG                  *
+005270******************************************************************
+005280 3500-CLASSIFY-EXTENDED.
+005290     IF WS-NUMERO-WORK > 0
+005300         IF WS-IDIOMA-INGLES
+005310             MOVE "POSITIVE" TO WS-CLASSIFICACAO
+005320         ELSE
+005330             MOVE "POSITIVO" TO WS-CLASSIFICACAO
+005340         END-IF
+005350     ELSE
+005360         IF WS-NUMERO-WORK < 0
+005370             IF WS-IDIOMA-INGLES
+005380                 MOVE "NEGATIVE" TO WS-CLASSIFICACAO
+005390             ELSE
+005400                 MOVE "NEGATIVO" TO WS-CLASSIFICACAO
+005410             END-IF
+005420         ELSE
+005430             MOVE "ZERO" TO WS-CLASSIFICACAO
+005440         END-IF
+005450     END-IF.
+005460     IF FUNCTION MOD ( WS-NUMERO-WORK, 10 ) = 0
+005470         MOVE "Y" TO WS-CONTROLE-SWITCH
+005480         IF WS-IDIOMA-INGLES
+005490             MOVE "YES" TO WS-CONTROLE-TXT
+005500         ELSE
+005510             MOVE "SIM" TO WS-CONTROLE-TXT
+005520         END-IF
+005530     ELSE
+005540         MOVE "N" TO WS-CONTROLE-SWITCH
+005550         IF WS-IDIOMA-INGLES
+005560             MOVE "NO" TO WS-CONTROLE-TXT
+005570         ELSE
+005580             MOVE "NAO" TO WS-CONTROLE-TXT
+005590         END-IF
+005600     END-IF.
+005610 3500-EXIT.
+005620     EXIT.
+005630******************************************************************
+005640*    4000-VALIDATE-NUMERO - EDIT CHECK THE CURRENT INPUT RECORD   *
+005650*                          BEFORE THE PAR/IMPAR TEST RUNS         *
+005660******************************************************************
+005670 4000-VALIDATE-NUMERO.
+005680     MOVE "N" TO WS-NUMERO-VALIDO-SW.
+005690     MOVE SPACES TO REJ-RECORD.
+005700     MOVE NUM-DADOS TO REJ-VALOR.
+005710     IF NUM-VALOR = SPACES
+005720         MOVE "02" TO REJ-CODIGO
+005730         MOVE "REGISTRO EM BRANCO" TO REJ-DESCRICAO
+005740     ELSE
+005750         IF NUM-VALOR NOT NUMERIC
+005760             MOVE "01" TO REJ-CODIGO
+005770             MOVE "VALOR NAO NUMERICO" TO REJ-DESCRICAO
+005780         ELSE
+005790             MOVE NUM-VALOR TO WS-NUMERO-WORK
+005800             IF WS-NUMERO-WORK > WS-NUMERO-MAX
+005810                OR WS-NUMERO-WORK < WS-NUMERO-MIN
+005820                 MOVE "03" TO REJ-CODIGO
+005830                 MOVE "VALOR FORA DA FAIXA" TO REJ-DESCRICAO
+005840             ELSE
+005850                 MOVE "Y" TO WS-NUMERO-VALIDO-SW
+005860             END-IF
+005870         END-IF
+005880     END-IF.
+005890 4000-EXIT.
+005900     EXIT.
+005910******************************************************************
+005920*    4100-WRITE-REJEITO - LOG A FAILED RECORD TO REJECT-FILE      *
+005930******************************************************************
+005940 4100-WRITE-REJEITO.
+005950     ADD 1 TO WS-QTD-TOTAL.
+005960     ADD 1 TO WS-QTD-REJEITADOS.
+005970     WRITE REJ-RECORD.
+005980 4100-EXIT.
+005990     EXIT.
+006000******************************************************************
+006010*    7000-RECONCILE-COUNTS - COMPARE THE HEADER/TRAILER CONTROL   *
+006020*                            COUNTS AGAINST WHAT WAS ACTUALLY     *
+006030*                            READ, SO A TRUNCATED FILE OR A       *
+006040*                            MISSING TRAILER DOES NOT GO UNNOTICED*
+006050******************************************************************
+006060 7000-RECONCILE-COUNTS.
+006070     COMPUTE WS-QTD-DETALHES-TOTAL =
+006080         WS-RESTART-COUNT + WS-QTD-TOTAL.
+006090     IF NOT WS-TRAILER-ENCONTRADO
+006100         MOVE "Y" TO WS-DIVERGENCIA-SWITCH
+006110         DISPLAY "IMPAROUPAR - REGISTRO TRAILER AUSENTE - "
+006120             "ARQUIVO PODE ESTAR TRUNCADO"
+006130     ELSE
+006140         IF WS-QTD-DETALHES-TOTAL NOT = WS-QTD-ATUAL-TRAILER
+006150             MOVE "Y" TO WS-DIVERGENCIA-SWITCH
+006160             MOVE WS-QTD-ATUAL-TRAILER
+006170                 TO WS-QTD-ATUAL-TRAILER-ED
+006180             MOVE WS-QTD-DETALHES-TOTAL
+006190                 TO WS-QTD-DETALHES-TOTAL-ED
+006200             DISPLAY "IMPAROUPAR - DIVERGENCIA DE CONTROLE - "
+006210                 "TRAILER INFORMA " WS-QTD-ATUAL-TRAILER-ED
+006220                 " REGISTROS LIDOS " WS-QTD-DETALHES-TOTAL-ED
+006230         END-IF
+006240     END-IF.
+006250     IF WS-QTD-DETALHES-TOTAL NOT = WS-QTD-ESPERADA
+006260         MOVE "Y" TO WS-DIVERGENCIA-SWITCH
+006270         MOVE WS-QTD-ESPERADA TO WS-QTD-ESPERADA-ED
+006280         MOVE WS-QTD-DETALHES-TOTAL
+006290             TO WS-QTD-DETALHES-TOTAL-ED
+006300         DISPLAY "IMPAROUPAR - DIVERGENCIA DE CONTROLE - HEADER "
+006310             "ESPERAVA " WS-QTD-ESPERADA-ED
+006320             " REGISTROS LIDOS " WS-QTD-DETALHES-TOTAL-ED
+006330     END-IF.
+006340     IF NOT WS-HA-DIVERGENCIA
+006350         DISPLAY "IMPAROUPAR - RECONCILIACAO DE CONTROLE OK"
+006360     END-IF.
+006370     PERFORM 7100-WRITE-RECONCILIACAO THRU 7100-EXIT.
+006380 7000-EXIT.
+006390     EXIT.
+006400******************************************************************
+006410*    7100-WRITE-RECONCILIACAO - RECORD THE RECONCILIATION RESULT  *
+006420*                               ON THE SUMMARY REPORT              *
+006430******************************************************************
+006440 7100-WRITE-RECONCILIACAO.
+006450     MOVE WS-QTD-ESPERADA       TO WS-QTD-ESPERADA-ED.
+006460     MOVE WS-QTD-ATUAL-TRAILER  TO WS-QTD-ATUAL-TRAILER-ED.
+006470     MOVE WS-QTD-DETALHES-TOTAL TO WS-QTD-DETALHES-TOTAL-ED.
+006480     MOVE SPACES TO RPT-RECORD.
+006490     STRING WS-LBL-HDR-ESPERA DELIMITED BY SIZE
+006500         WS-QTD-ESPERADA-ED DELIMITED BY SIZE
+006510         WS-LBL-TRL-INFORMA DELIMITED BY SIZE
+006520         WS-QTD-ATUAL-TRAILER-ED DELIMITED BY SIZE
+006530         WS-LBL-REG-LIDOS DELIMITED BY SIZE
+006540         WS-QTD-DETALHES-TOTAL-ED DELIMITED BY SIZE
+006550         INTO RPT-LINE.
+006560     WRITE RPT-RECORD.
+006570     MOVE SPACES TO RPT-RECORD.
+006580     IF WS-HA-DIVERGENCIA
+006590         STRING WS-LBL-RECON-DIV
+006600             DELIMITED BY SIZE INTO RPT-LINE
+006610     ELSE
+006620         STRING WS-LBL-RECON-OK DELIMITED BY SIZE
+006630             INTO RPT-LINE
+006640     END-IF.
+006650     WRITE RPT-RECORD.
+006660 7100-EXIT.
+006670     EXIT.
+006680******************************************************************
+006690*    8000-FINALIZE - WRITE SUMMARY LINE AND CLOSE FILES           *
+006700******************************************************************
+006710 8000-FINALIZE.
+006720     PERFORM 8200-WRITE-CHECKPOINT THRU 8200-EXIT.
+006730     PERFORM 8100-WRITE-RESUMO THRU 8100-EXIT.
+006740     CLOSE NUMERO-FILE.
+006750     CLOSE PARIMPAR-RPT.
+006760     CLOSE REJECT-FILE.
+006770     CLOSE CHECKPOINT-FILE.
+006780     CLOSE AUDIT-FILE.
+006790 8000-EXIT.
+006800     EXIT.
+006810******************************************************************
+006820*    8100-WRITE-RESUMO - FINAL SUMMARY LINE WITH COUNTS/TOTAL     *
+006830******************************************************************
+006840 8100-WRITE-RESUMO.
+006850     MOVE WS-QTD-PAR       TO WS-QTD-PAR-ED.
+006860     MOVE WS-QTD-IMPAR     TO WS-QTD-IMPAR-ED.
+006870     MOVE WS-QTD-TOTAL     TO WS-QTD-TOTAL-ED.
+006880     MOVE WS-QTD-REJEITADOS TO WS-QTD-REJEITADOS-ED.
+006890     MOVE SPACES TO RPT-RECORD.
+006900     STRING "-------------------------------------------"
+006910             DELIMITED BY SIZE
+006920         INTO RPT-LINE.
+006930     WRITE RPT-RECORD.
+006940     MOVE SPACES TO RPT-RECORD.
+006950     STRING WS-LBL-TOT-PAR DELIMITED BY SIZE
+006960         WS-QTD-PAR-ED DELIMITED BY SIZE
+006970         WS-LBL-TOT-IMPAR DELIMITED BY SIZE
+006980         WS-QTD-IMPAR-ED DELIMITED BY SIZE
+006990         WS-LBL-TOT-GERAL DELIMITED BY SIZE
+007000         WS-QTD-TOTAL-ED DELIMITED BY SIZE
+007010         WS-LBL-TOT-REJ DELIMITED BY SIZE
+007020         WS-QTD-REJEITADOS-ED DELIMITED BY SIZE
+007030         INTO RPT-LINE.
+007040     WRITE RPT-RECORD.
+007050 8100-EXIT.
+007060     EXIT.
+007070******************************************************************
+007080*    8200-WRITE-CHECKPOINT - RECORD HOW MANY RECORDS HAVE BEEN     *
+007090*                            READ SO FAR, FOR RESTART PURPOSES     *
+007100******************************************************************
+007110 8200-WRITE-CHECKPOINT.
+007120     MOVE WS-QTD-ESPERADA TO CHK-QTD-ESPERADA.
+007130     COMPUTE CHK-QTD-PROCESSADA = WS-RESTART-COUNT + WS-QTD-TOTAL.
+007140     WRITE CHK-RECORD.
+007150 8200-EXIT.
+007160     EXIT.
+007170******************************************************************
+007180*    9999-ABEND - COMMON ERROR EXIT                               *
+007190******************************************************************
+007200 9999-ABEND.
+007210     STOP RUN WITH ERROR STATUS 16.
+007220 9999-EXIT.
+007230     EXIT.
+007240 END PROGRAM IMPAROUPAR.
